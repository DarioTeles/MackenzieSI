@@ -9,30 +9,44 @@
            
        INPUT-OUTPUT     SECTION.
        FILE-CONTROL.
-               SELECT  CAD-CLIENTE ASSIGN  TO "C:\TEMP\CADCLIENTE.DAT"
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
                        ORGANIZATION  INDEXED
                        RECORD  KEY  CodCliente
-                       ACCESS     RANDOM
+                       ACCESS     DYNAMIC
                        FILE  STATUS   COD-ERRO.
        
        DATA            DIVISION.
        FILE        SECTION.
        FD          CAD-CLIENTE
                    LABEL RECORD STANDARD.
-       01          REG-CLIENTE.
-                   02 CodCliente       PIC 9(3).
-                   02 NomeCliente      PIC x(30).
-                   02 CNPJ             PIC 9(14).
-                   02 VC               PIC 9(10)V99.
-                   02 VD	         PIC	ZZZ.ZZZ.ZZ9,99	VALUE ZEROS.
-                   02 CEP              PIC 9(8).
-                   02 FILLER           PIC X(21).
-                   
+           COPY CADCLI.
+
        WORKING-STORAGE SECTION.
        
        77      COD-ERRO    PIC XX      VALUES SPACES.
        77      BARRA-DUPLA PIC X(74)   VALUE ALL "|".
        77      OPCAO       PIC X       VALUE SPACE.
+       77      WS-STATUS-TXT PIC X(9) VALUE SPACES.
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+       77      WS-NOME-BUSCA  PIC X(30)  VALUE SPACES.
+       77      WS-TAM-BUSCA   PIC 9(2)   VALUE ZEROS.
+       77      WS-POS         PIC 9(2)   VALUE ZEROS.
+       77      WS-ACHOU       PIC X      VALUE "N".
+       77      WS-FIM-SCAN    PIC X      VALUE "N".
+       77      WS-QTD-ACHADOS PIC 9(3)   VALUE ZEROS.
+       77      WS-LIN-LISTA   PIC 99     VALUE ZEROS.
+       77      WS-MAX-LISTA   PIC 99     VALUE 18.
+       77      WS-AT-COD      PIC 9(4)   VALUE ZEROS.
+       77      WS-AT-NOME     PIC 9(4)   VALUE ZEROS.
+       77      WS-ENTER       PIC X      VALUE SPACE.
+
+       01      LINHA-MSG-LISTA.
+           02 FILLER        PIC X(10) VALUE "Mostrando ".
+           02 MSG-MAX       PIC ZZ9.
+           02 FILLER        PIC X(4)  VALUE " de ".
+           02 MSG-QTD       PIC ZZ9.
+           02 FILLER        PIC X(13) VALUE " encontrados.".
        
        SCREEN SECTION.
        01      TELA-COR.
@@ -40,6 +54,10 @@
        
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
            OPEN I-O CAD-CLIENTE.
            
            PERFORM ROTINA-PROCESSAMENTO UNTIL OPCAO = "N".
@@ -58,39 +76,32 @@
                DISPLAY BARRA-DUPLA            AT 0105.
                DISPLAY BARRA-DUPLA            AT 2505.
                DISPLAY "Leitura de Dados: "  AT 0310.
-               DISPLAY"Digite o codigo do registro a ser lido:" AT 0510. 
+               DISPLAY"Codigo, ou 000 p/ buscar por nome:" AT 0510.
                DISPLAY "Codigo: "             AT 0910.
                DISPLAY "Nome: "               AT 1110.
                DISPLAY "CNPJ: "               AT 1310.
                DISPLAY "Vlr. Contrato:"       AT 1510.
                DISPLAY "CEP: "                AT 1710.
+               DISPLAY "Status: "             AT 1910.
                
       *    Recebimento de Dados
        
-          PERFORM WITH TEST AFTER UNTIL CodCliente>0 AND CodCliente<=999
+          PERFORM WITH TEST AFTER UNTIL CodCliente<=999
               ACCEPT CodCliente AT 0945 WITH UPPER AUTO
-              IF CodCliente<=0 OR CodCliente>1000
-                  DISPLAY "Digite um n entre 001 e 999."  AT 2040
+              IF CodCliente>999
+                  DISPLAY "Digite um n entre 000 e 999."  AT 2040
               ELSE
                   DISPLAY "                            "  AT 2040
               END-IF
           END-PERFORM.
-      
-      *    Rotina de Leitura
-               READ  CAD-CLIENTE
 
-               IF COD-ERRO NOT = "00"
-     		        DISPLAY "Nao achou o registro." AT 2340
+      *    Rotina de Leitura
+               IF CodCliente = ZEROS
+                   PERFORM ROT-BUSCA-NOME
+               ELSE
+                   PERFORM ROT-LEITURA-CODIGO
                END-IF.
 
-      *    Apresentação dos Dados
-
-               DISPLAY NomeCliente      AT 1145.
-               DISPLAY CNPJ             AT 1345.
-               MOVE VC TO VD.
-               DISPLAY VD               AT 1545.
-               DISPLAY CEP              AT 1745.
-
       *    Recebimento Opccao  para voltar ou parar (repeticao)
           
              DISPLAY "Outra Leitura?(S/N): " AT 2010
@@ -102,4 +113,96 @@
                    ELSE
                        DISPLAY "             "  AT 2040
                    END-IF
-             END-PERFORM.
\ No newline at end of file
+             END-PERFORM.
+
+       ROT-LEITURA-CODIGO.
+               READ  CAD-CLIENTE
+
+               IF COD-ERRO NOT = "00"
+     		        DISPLAY "Nao achou o registro." AT 2340
+               ELSE
+                   PERFORM ROT-APRESENTA-DADOS
+               END-IF.
+
+       ROT-BUSCA-NOME.
+           DISPLAY "Nome ou parte do nome: " AT 1110.
+           PERFORM WITH TEST AFTER UNTIL WS-NOME-BUSCA NOT = SPACES
+               ACCEPT WS-NOME-BUSCA AT 1145 WITH UPPER AUTO
+           END-PERFORM.
+           COMPUTE WS-TAM-BUSCA =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-BUSCA)).
+
+           MOVE "N" TO WS-ACHOU.
+           MOVE "N" TO WS-FIM-SCAN.
+           MOVE ZEROS TO WS-QTD-ACHADOS.
+           MOVE ZEROS TO WS-LIN-LISTA.
+           MOVE ZEROS TO CodCliente.
+           START CAD-CLIENTE KEY IS NOT LESS THAN CodCliente
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-SCAN
+           END-START.
+
+           PERFORM UNTIL WS-FIM-SCAN = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-SCAN
+                   NOT AT END
+                       PERFORM ROT-COMPARA-NOME
+                       IF WS-ACHOU = "S"
+                           PERFORM ROT-LISTA-MATCH
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-QTD-ACHADOS = ZEROS
+               DISPLAY "Nenhum cliente com esse nome." AT 2340
+           ELSE
+               IF WS-QTD-ACHADOS > WS-MAX-LISTA
+                   MOVE WS-MAX-LISTA   TO MSG-MAX
+                   MOVE WS-QTD-ACHADOS TO MSG-QTD
+                   DISPLAY LINHA-MSG-LISTA AT 2310
+               END-IF
+               DISPLAY "Pressione ENTER para continuar..." AT 2340
+               ACCEPT WS-ENTER AT 2375
+           END-IF.
+
+       ROT-COMPARA-NOME.
+           MOVE "N" TO WS-ACHOU.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > (31 - WS-TAM-BUSCA)
+                   OR WS-ACHOU = "S"
+               IF NomeCliente(WS-POS:WS-TAM-BUSCA) =
+                       WS-NOME-BUSCA(1:WS-TAM-BUSCA)
+                   MOVE "S" TO WS-ACHOU
+               END-IF
+           END-PERFORM.
+
+       ROT-LISTA-MATCH.
+           ADD 1 TO WS-QTD-ACHADOS.
+           IF WS-QTD-ACHADOS = 1
+               DISPLAY ERASE
+               DISPLAY BARRA-DUPLA AT 0105
+               DISPLAY "Clientes encontrados:" AT 0310
+           END-IF.
+           IF WS-QTD-ACHADOS <= WS-MAX-LISTA
+               ADD 1 TO WS-LIN-LISTA
+               COMPUTE WS-AT-COD  = (4 + WS-LIN-LISTA) * 100 + 10
+               COMPUTE WS-AT-NOME = (4 + WS-LIN-LISTA) * 100 + 20
+               DISPLAY CodCliente  AT WS-AT-COD
+               DISPLAY NomeCliente AT WS-AT-NOME
+           END-IF.
+
+       ROT-APRESENTA-DADOS.
+      *    Apresentação dos Dados
+               DISPLAY CodCliente       AT 0945
+               DISPLAY NomeCliente      AT 1145
+               DISPLAY CNPJ             AT 1345
+               MOVE VC TO VD
+               DISPLAY VD               AT 1545
+               DISPLAY CEP              AT 1745
+               IF CLIENTE-CANCELADO
+                   MOVE "Cancelado" TO WS-STATUS-TXT
+               ELSE
+                   MOVE "Ativo"     TO WS-STATUS-TXT
+               END-IF
+               DISPLAY WS-STATUS-TXT    AT 1945.
