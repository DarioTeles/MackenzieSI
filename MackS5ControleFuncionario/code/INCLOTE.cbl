@@ -0,0 +1,220 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   INCLOTE.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CodCliente
+                       ACCESS     DYNAMIC
+                       FILE  STATUS   COD-ERRO.
+
+               SELECT  ARQ-LOTE ASSIGN  TO WS-CAMINHO-LOTE
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-LOTE.
+
+               SELECT  REL-REJEITADOS ASSIGN  TO
+                       "C:\TEMP\LOTE_REJEITADOS.TXT"
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-REJ.
+
+       DATA            DIVISION.
+       FILE        SECTION.
+       FD          CAD-CLIENTE
+                   LABEL RECORD STANDARD.
+           COPY CADCLI.
+
+       FD          ARQ-LOTE
+                   LABEL RECORD STANDARD.
+       01          LINHA-ENTRADA.
+                   02 ENT-CODIGO      PIC 9(3).
+                   02 ENT-NOME        PIC X(30).
+                   02 ENT-CNPJ        PIC 9(14).
+                   02 ENT-VC          PIC 9(10)V99.
+                   02 ENT-CEP         PIC 9(8).
+
+       FD          REL-REJEITADOS
+                   LABEL RECORD STANDARD.
+       01          LINHA-REJ           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77      COD-ERRO        PIC XX      VALUE SPACES.
+       77      COD-ERRO-LOTE   PIC XX      VALUE SPACES.
+       77      COD-ERRO-REJ    PIC XX      VALUE SPACES.
+       77      WS-FIM-ARQ      PIC X       VALUE "N".
+       77      WS-TOT-LIDOS    PIC 9(5)    VALUE ZEROS.
+       77      WS-TOT-GRAVADOS PIC 9(5)    VALUE ZEROS.
+       77      WS-TOT-REJ      PIC 9(5)    VALUE ZEROS.
+       77      WS-CNPJ-OK      PIC X       VALUE "N".
+       77      WS-CNPJ-DUP     PIC X       VALUE "N".
+       77      WS-FIM-SCAN     PIC X       VALUE "N".
+       77      WS-MOTIVO       PIC X(40)   VALUE SPACES.
+       77      WS-REJEITADO    PIC X       VALUE "N".
+       77      WS-REVIVE       PIC X       VALUE "N".
+       77      WS-COD-ATUAL    PIC 9(3)    VALUE ZEROS.
+       77      WS-CAMINHO-CAD  PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+       77      WS-CAMINHO-LOTE PIC X(100)
+                       VALUE "C:\TEMP\LOTE_CLIENTES.TXT".
+
+       01      WS-DATA-HOJE.
+           02 WS-ANO-HOJE     PIC 9(4).
+           02 WS-MES-HOJE     PIC 9(2).
+           02 WS-DIA-HOJE     PIC 9(2).
+       01      WS-DATA-HOJE-BR PIC X(10) VALUE SPACES.
+
+       01      LINHA-REJ-DET.
+           02 REJ-CODIGO       PIC 9(3).
+           02 FILLER           PIC X(1)  VALUE SPACE.
+           02 REJ-NOME         PIC X(30).
+           02 FILLER           PIC X(1)  VALUE SPACE.
+           02 REJ-MOTIVO       PIC X(40).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+
+           ACCEPT WS-CAMINHO-LOTE FROM ENVIRONMENT "LOTE_CLIENTES_PATH".
+           IF WS-CAMINHO-LOTE = SPACES
+               MOVE "C:\TEMP\LOTE_CLIENTES.TXT" TO WS-CAMINHO-LOTE
+           END-IF.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           STRING WS-DIA-HOJE  "/" WS-MES-HOJE "/" WS-ANO-HOJE
+               DELIMITED BY SIZE INTO WS-DATA-HOJE-BR.
+
+           OPEN I-O    CAD-CLIENTE.
+           OPEN INPUT  ARQ-LOTE.
+           OPEN OUTPUT REL-REJEITADOS.
+
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               READ ARQ-LOTE
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQ
+                   NOT AT END
+                       ADD 1 TO WS-TOT-LIDOS
+                       PERFORM ROT-PROCESSA-LINHA
+               END-READ
+           END-PERFORM.
+
+           CLOSE CAD-CLIENTE.
+           CLOSE ARQ-LOTE.
+           CLOSE REL-REJEITADOS.
+
+           DISPLAY "Carga em lote concluida.".
+           DISPLAY "Registros lidos.....: " WS-TOT-LIDOS.
+           DISPLAY "Registros gravados..: " WS-TOT-GRAVADOS.
+           DISPLAY "Registros rejeitados: " WS-TOT-REJ.
+           GOBACK.
+
+       ROT-PROCESSA-LINHA.
+           MOVE SPACES TO WS-MOTIVO.
+           MOVE "N"    TO WS-REJEITADO.
+           MOVE "N"    TO WS-REVIVE.
+
+           MOVE ENT-CODIGO TO CodCliente.
+           MOVE ENT-NOME   TO NomeCliente.
+           MOVE ENT-CNPJ   TO CNPJ.
+           MOVE ENT-VC     TO VC.
+           MOVE ENT-CEP    TO CEP.
+
+           IF CodCliente <= 0 OR CodCliente > 999
+               MOVE "Codigo fora da faixa 001-999" TO WS-MOTIVO
+               MOVE "S" TO WS-REJEITADO
+           END-IF.
+
+           IF WS-REJEITADO = "N" AND NomeCliente = SPACES
+               MOVE "Nome em branco" TO WS-MOTIVO
+               MOVE "S" TO WS-REJEITADO
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               CALL "VALCNPJ" USING CNPJ WS-CNPJ-OK
+               IF WS-CNPJ-OK NOT = "S"
+                   MOVE "CNPJ com digito invalido" TO WS-MOTIVO
+                   MOVE "S" TO WS-REJEITADO
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               READ CAD-CLIENTE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CLIENTE-ATIVO
+                           MOVE "Codigo ja cadastrado" TO WS-MOTIVO
+                           MOVE "S" TO WS-REJEITADO
+                       ELSE
+                           MOVE "S" TO WS-REVIVE
+                       END-IF
+               END-READ
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               PERFORM ROT-VERIFICA-CNPJ-DUP
+               IF WS-CNPJ-DUP = "S"
+                   MOVE "CNPJ ja cadastrado" TO WS-MOTIVO
+                   MOVE "S" TO WS-REJEITADO
+               END-IF
+           END-IF.
+
+           IF WS-REJEITADO = "S"
+               ADD 1 TO WS-TOT-REJ
+               MOVE ENT-CODIGO TO REJ-CODIGO
+               MOVE ENT-NOME   TO REJ-NOME
+               MOVE WS-MOTIVO  TO REJ-MOTIVO
+               WRITE LINHA-REJ FROM LINHA-REJ-DET
+           ELSE
+               MOVE ENT-CODIGO TO CodCliente
+               MOVE ENT-NOME   TO NomeCliente
+               MOVE ENT-CNPJ   TO CNPJ
+               MOVE ENT-VC     TO VC
+               MOVE ENT-CEP    TO CEP
+               MOVE SPACES TO DATA-INICIO-CONTR DATA-FIM-CONTR
+               MOVE SPACES TO ENDERECO CIDADE UF
+               SET CLIENTE-ATIVO TO TRUE
+               MOVE "LOTE"         TO COD-OPERADOR
+               MOVE WS-DATA-HOJE-BR TO DATA-ALTERACAO
+               IF WS-REVIVE = "S"
+                   REWRITE REG-CLIENTE
+               ELSE
+                   WRITE REG-CLIENTE
+               END-IF
+               ADD 1 TO WS-TOT-GRAVADOS
+           END-IF.
+
+       ROT-VERIFICA-CNPJ-DUP.
+           MOVE "N" TO WS-CNPJ-DUP.
+           MOVE "N" TO WS-FIM-SCAN.
+           MOVE CodCliente TO WS-COD-ATUAL.
+
+           MOVE ZEROS TO CodCliente.
+           START CAD-CLIENTE KEY IS NOT LESS THAN CodCliente
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-SCAN
+           END-START.
+
+           PERFORM UNTIL WS-FIM-SCAN = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-SCAN
+                   NOT AT END
+                       IF CNPJ = ENT-CNPJ
+                       AND CodCliente NOT = WS-COD-ATUAL
+                           MOVE "S" TO WS-CNPJ-DUP
+                           MOVE "S" TO WS-FIM-SCAN
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-COD-ATUAL TO CodCliente.
