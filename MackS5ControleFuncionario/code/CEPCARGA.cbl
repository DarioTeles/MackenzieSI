@@ -0,0 +1,164 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   CEPCARGA.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+               SELECT  CEPTAB ASSIGN  TO WS-CAMINHO-CEPTAB
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CEP-FAIXA-INI
+                       ACCESS     DYNAMIC
+                       FILE  STATUS   COD-ERRO.
+
+               SELECT  ARQ-CARGA ASSIGN  TO WS-CAMINHO-CARGA
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-CARGA.
+
+               SELECT  REL-REJEITADOS ASSIGN  TO
+                       "C:\TEMP\CEPTAB_REJEITADOS.TXT"
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-REJ.
+
+       DATA            DIVISION.
+       FILE        SECTION.
+       FD          CEPTAB
+                   LABEL RECORD STANDARD.
+           COPY CEPTAB.
+
+       FD          ARQ-CARGA
+                   LABEL RECORD STANDARD.
+       01          LINHA-ENTRADA.
+                   02 ENT-FAIXA-INI   PIC 9(8).
+                   02 ENT-FAIXA-FIM   PIC 9(8).
+                   02 ENT-ENDERECO    PIC X(30).
+                   02 ENT-CIDADE      PIC X(20).
+                   02 ENT-UF          PIC X(2).
+
+       FD          REL-REJEITADOS
+                   LABEL RECORD STANDARD.
+       01          LINHA-REJ           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77      COD-ERRO        PIC XX      VALUE SPACES.
+       77      COD-ERRO-CARGA  PIC XX      VALUE SPACES.
+       77      COD-ERRO-REJ    PIC XX      VALUE SPACES.
+       77      WS-FIM-ARQ      PIC X       VALUE "N".
+       77      WS-TOT-LIDOS    PIC 9(5)    VALUE ZEROS.
+       77      WS-TOT-GRAVADOS PIC 9(5)    VALUE ZEROS.
+       77      WS-TOT-REJ      PIC 9(5)    VALUE ZEROS.
+       77      WS-MOTIVO       PIC X(40)   VALUE SPACES.
+       77      WS-REJEITADO    PIC X       VALUE "N".
+       77      WS-REVIVE       PIC X       VALUE "N".
+       77      WS-CAMINHO-CEPTAB PIC X(100)
+                       VALUE "C:\TEMP\CEPTAB.DAT".
+       77      WS-CAMINHO-CARGA  PIC X(100)
+                       VALUE "C:\TEMP\CEPTAB_CARGA.TXT".
+
+       01      LINHA-REJ-DET.
+           02 REJ-FAIXA-INI    PIC 9(8).
+           02 FILLER           PIC X(1)  VALUE SPACE.
+           02 REJ-FAIXA-FIM    PIC 9(8).
+           02 FILLER           PIC X(1)  VALUE SPACE.
+           02 REJ-MOTIVO       PIC X(40).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CAMINHO-CEPTAB FROM ENVIRONMENT "CEPTAB_PATH".
+           IF WS-CAMINHO-CEPTAB = SPACES
+               MOVE "C:\TEMP\CEPTAB.DAT" TO WS-CAMINHO-CEPTAB
+           END-IF.
+
+           ACCEPT WS-CAMINHO-CARGA FROM ENVIRONMENT "CEPTAB_CARGA_PATH".
+           IF WS-CAMINHO-CARGA = SPACES
+               MOVE "C:\TEMP\CEPTAB_CARGA.TXT" TO WS-CAMINHO-CARGA
+           END-IF.
+
+      *    CEPTAB.DAT pode ainda nao existir num ambiente novo;
+      *    nesse caso e criado vazio antes de ser aberto para
+      *    atualizacao, do mesmo jeito que um arquivo indexado
+      *    novo e gerado nesta instalacao.
+           OPEN I-O CEPTAB.
+           IF COD-ERRO NOT = "00"
+               OPEN OUTPUT CEPTAB
+               CLOSE CEPTAB
+               OPEN I-O CEPTAB
+           END-IF.
+
+           OPEN INPUT  ARQ-CARGA.
+           OPEN OUTPUT REL-REJEITADOS.
+
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               READ ARQ-CARGA
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQ
+                   NOT AT END
+                       ADD 1 TO WS-TOT-LIDOS
+                       PERFORM ROT-PROCESSA-LINHA
+               END-READ
+           END-PERFORM.
+
+           CLOSE CEPTAB.
+           CLOSE ARQ-CARGA.
+           CLOSE REL-REJEITADOS.
+
+           DISPLAY "Carga de faixas de CEP concluida.".
+           DISPLAY "Registros lidos.....: " WS-TOT-LIDOS.
+           DISPLAY "Registros gravados..: " WS-TOT-GRAVADOS.
+           DISPLAY "Registros rejeitados: " WS-TOT-REJ.
+           GOBACK.
+
+       ROT-PROCESSA-LINHA.
+           MOVE SPACES TO WS-MOTIVO.
+           MOVE "N"    TO WS-REJEITADO.
+           MOVE "N"    TO WS-REVIVE.
+
+           IF ENT-FAIXA-INI <= 0 OR ENT-FAIXA-FIM <= 0
+               MOVE "Faixa de CEP invalida" TO WS-MOTIVO
+               MOVE "S" TO WS-REJEITADO
+           END-IF.
+
+           IF WS-REJEITADO = "N" AND ENT-FAIXA-INI > ENT-FAIXA-FIM
+               MOVE "Faixa inicial maior que a final" TO WS-MOTIVO
+               MOVE "S" TO WS-REJEITADO
+           END-IF.
+
+           IF WS-REJEITADO = "N" AND ENT-ENDERECO = SPACES
+               MOVE "Endereco em branco" TO WS-MOTIVO
+               MOVE "S" TO WS-REJEITADO
+           END-IF.
+
+           IF WS-REJEITADO = "N"
+               MOVE ENT-FAIXA-INI TO CEP-FAIXA-INI
+               READ CEPTAB
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "S" TO WS-REVIVE
+               END-READ
+           END-IF.
+
+           IF WS-REJEITADO = "S"
+               ADD 1 TO WS-TOT-REJ
+               MOVE ENT-FAIXA-INI TO REJ-FAIXA-INI
+               MOVE ENT-FAIXA-FIM TO REJ-FAIXA-FIM
+               MOVE WS-MOTIVO     TO REJ-MOTIVO
+               WRITE LINHA-REJ FROM LINHA-REJ-DET
+           ELSE
+               MOVE ENT-FAIXA-INI TO CEP-FAIXA-INI
+               MOVE ENT-FAIXA-FIM TO CEP-FAIXA-FIM
+               MOVE ENT-ENDERECO  TO CEP-ENDERECO
+               MOVE ENT-CIDADE    TO CEP-CIDADE
+               MOVE ENT-UF        TO CEP-UF
+               IF WS-REVIVE = "S"
+                   REWRITE REG-CEPTAB
+               ELSE
+                   WRITE REG-CEPTAB
+               END-IF
+               ADD 1 TO WS-TOT-GRAVADOS
+           END-IF.
