@@ -9,73 +9,137 @@
            
        INPUT-OUTPUT    SECTION.
        FILE-CONTROL.
-               SELECT  CAD-CLIENTE ASSIGN  TO "C:\TEMP\CADCLIENTE.DAT"
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
                        ORGANIZATION  INDEXED
                        RECORD  KEY  CodCliente
-                       ACCESS     RANDOM
+                       ACCESS     DYNAMIC
                        FILE  STATUS   COD-ERRO.
-       
+
+               SELECT  CEPTAB ASSIGN  TO WS-CAMINHO-CEPTAB
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CEP-FAIXA-INI
+                       ACCESS     DYNAMIC
+                       FILE  STATUS   COD-ERRO-CEPTAB.
+
        DATA            DIVISION.
        FILE        SECTION.
        FD          CAD-CLIENTE
                    LABEL RECORD STANDARD.
-       01          REG-CLIENTE.
-                   02 CodCliente       PIC 9(3).
-                   02 NomeCliente      PIC x(30).
-                   02 CNPJ             PIC 9(14).
-                   02 VC               PIC 9(10)V99.
-                   02 VD	         PIC	ZZZ.ZZZ.ZZ9,99	VALUE ZEROS.
-                   02 CEP              PIC 9(8).
-                   02 FILLER           PIC X(21).
-                   
+           COPY CADCLI.
+
+       FD          CEPTAB
+                   LABEL RECORD STANDARD.
+           COPY CEPTAB.
+
        WORKING-STORAGE SECTION.
        
        77      COD-ERRO    PIC XX      VALUES SPACES.
        77      BARRA-DUPLA PIC X(74)   VALUE ALL "|".
        77      OPCAO       PIC X       VALUE SPACE.
-       
+       77      WS-COD-OK   PIC X       VALUE "N".
+       77      WS-REVIVE   PIC X       VALUE "N".
+       77      WS-CNPJ-OK  PIC X       VALUE "N".
+       77      WS-COD-ATUAL   PIC 9(3)  VALUE ZEROS.
+       77      WS-NOME-ATUAL  PIC X(30) VALUE SPACES.
+       77      WS-CNPJ-ATUAL  PIC 9(14) VALUE ZEROS.
+       77      WS-CNPJ-DUP    PIC X     VALUE "N".
+       77      WS-FIM-SCAN    PIC X     VALUE "N".
+       77      WS-PROX-COD    PIC 9(3)  VALUE ZEROS.
+       77      WS-COD-LIVRE   PIC X     VALUE "N".
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+       77      WS-CAMINHO-CEPTAB PIC X(100)
+                       VALUE "C:\TEMP\CEPTAB.DAT".
+       77      COD-ERRO-CEPTAB   PIC XX    VALUE SPACES.
+       77      WS-CEP-PROCURADO  PIC 9(8)  VALUE ZEROS.
+       77      WS-CEP-ACHADO     PIC X     VALUE "N".
+
+       LINKAGE         SECTION.
+       01      LK-DATA-DIA         PIC X(10).
+       01      LK-COD-OPERADOR     PIC X(8).
+
        SCREEN SECTION.
        01      TELA-COR.
                    02 BLANK SCREEN BACKGROUND-COLOR 1.
-       
-       PROCEDURE DIVISION.
+
+       PROCEDURE DIVISION USING LK-DATA-DIA LK-COD-OPERADOR.
        INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+           ACCEPT WS-CAMINHO-CEPTAB FROM ENVIRONMENT "CEPTAB_PATH".
+           IF WS-CAMINHO-CEPTAB = SPACES
+               MOVE "C:\TEMP\CEPTAB.DAT" TO WS-CAMINHO-CEPTAB
+           END-IF.
            OPEN I-O CAD-CLIENTE.
-           
+           OPEN INPUT CEPTAB.
+
            PERFORM ROTINA-PROCESSAMENTO UNTIL OPCAO = "N".
                DISPLAY "Fim de processamento" AT 2450.
                CLOSE CAD-CLIENTE.
+               CLOSE CEPTAB.
                GOBACK.
                
            ROTINA-PROCESSAMENTO.
                MOVE ZEROS TO CodCliente CNPJ VC CEP.
                MOVE SPACES TO NomeCliente.
+               MOVE SPACES TO DATA-INICIO-CONTR DATA-FIM-CONTR.
+               MOVE SPACES TO ENDERECO CIDADE UF.
                MOVE SPACES TO REG-CLIENTE.
-               
+
       *    Formatação da Tela
-      
+
                DISPLAY TELA-COR.
                DISPLAY BARRA-DUPLA            AT 0105.
-               DISPLAY BARRA-DUPLA            AT 2505.
+               DISPLAY BARRA-DUPLA            AT 2705.
                DISPLAY "Inclusao de Dados: "  AT 0310.
                DISPLAY "Codigo: "             AT 0710.
                DISPLAY "Nome: "               AT 0910.
                DISPLAY "CNPJ: "               AT 1110.
                DISPLAY "Vlr. Contrato:"       AT 1310.
                DISPLAY "CEP: "                AT 1510.
+               DISPLAY "Inicio Contrato:"     AT 1710.
+               DISPLAY "Fim Contrato:"        AT 1910.
+               DISPLAY "Endereco:"            AT 2110.
+               DISPLAY "Cidade:"              AT 2310.
+               DISPLAY "UF:"                  AT 2510.
                
       *    Recebimento de Dados
-       
+
+               MOVE "N" TO WS-COD-OK.
+               PERFORM ROT-SUGERE-CODIGO.
+               MOVE WS-PROX-COD TO CodCliente.
+       PERFORM WITH TEST AFTER UNTIL WS-COD-OK = "S"
           PERFORM WITH TEST AFTER UNTIL CodCliente>0 AND CodCliente<=999
-              ACCEPT CodCliente AT 0745 WITH UPPER AUTO
+              ACCEPT CodCliente AT 0745 WITH UPDATE UPPER AUTO
               IF CodCliente<=0 OR CodCliente>1000
                   DISPLAY "Digite um n entre 001 e 999."  AT 2040
               ELSE
                   DISPLAY "                            "  AT 2040
               END-IF
-          END-PERFORM.
+          END-PERFORM
+
+          READ CAD-CLIENTE
+              INVALID KEY
+                  MOVE "N" TO WS-REVIVE
+                  MOVE "S" TO WS-COD-OK
+                  MOVE SPACES TO NomeCliente
+                  MOVE ZEROS  TO CNPJ VC CEP
+                  MOVE SPACES TO DATA-INICIO-CONTR DATA-FIM-CONTR
+              NOT INVALID KEY
+                  IF CLIENTE-ATIVO
+                      DISPLAY "Codigo ja em uso."  AT 2040
+                      MOVE "N" TO WS-COD-OK
+                  ELSE
+                      MOVE "S" TO WS-REVIVE
+                      MOVE "S" TO WS-COD-OK
+                      DISPLAY "                            "  AT 2040
+                  END-IF
+          END-READ
+       END-PERFORM.
 
-       PERFORM WITH TEST AFTER UNTIL NomeCliente NOT=SPACES 
+       PERFORM WITH TEST AFTER UNTIL NomeCliente NOT=SPACES
        AND LOW-VALUE                                                         
               ACCEPT NomeCliente AT 0945 WITH UPPER AUTO
               IF NomeCliente =SPACES OR NomeCliente=LOW-VALUE
@@ -85,12 +149,24 @@
               END-IF
        END-PERFORM.
           
-          PERFORM WITH TEST AFTER UNTIL CNPJ>0      
+          MOVE "N" TO WS-CNPJ-OK.
+          PERFORM WITH TEST AFTER UNTIL WS-CNPJ-OK = "S"
               ACCEPT CNPJ AT 1145 WITH UPPER AUTO
               IF CNPJ<=0
                   DISPLAY "CNPJ invalido.              "  AT 2040
               ELSE
-                  DISPLAY "                            "  AT 2040
+                  CALL "VALCNPJ" USING CNPJ WS-CNPJ-OK
+                  IF WS-CNPJ-OK NOT = "S"
+                      DISPLAY "CNPJ com digito invalido.   "  AT 2040
+                  ELSE
+                      PERFORM ROT-VERIFICA-CNPJ-DUP
+                      IF WS-CNPJ-DUP = "S"
+                          MOVE "N" TO WS-CNPJ-OK
+                          DISPLAY "CNPJ ja cadastrado."  AT 2040
+                      ELSE
+                          DISPLAY "                   "  AT 2040
+                      END-IF
+                  END-IF
               END-IF
           END-PERFORM.
        
@@ -110,18 +186,75 @@
               END-IF
           END-PERFORM.
        
-          PERFORM WITH TEST AFTER UNTIL CEP>0      
+          PERFORM WITH TEST AFTER UNTIL CEP>0
               ACCEPT CEP AT 1545 WITH UPPER AUTO
               IF CEP<=0
                   DISPLAY "CEP invalido.               "  AT 2040
               ELSE
                   DISPLAY "                            "  AT 2040
               END-IF
-          END-PERFORM.          
-               
+          END-PERFORM.
+
+          PERFORM ROT-BUSCA-CEP.
+          IF WS-CEP-ACHADO = "N"
+              DISPLAY "CEP nao encontrado. Preencha o endereco." AT 2040
+          END-IF.
+
+          PERFORM WITH TEST AFTER UNTIL ENDERECO NOT = SPACES
+              ACCEPT ENDERECO AT 2145 WITH UPDATE UPPER AUTO
+              IF ENDERECO = SPACES
+                  DISPLAY "Digite o endereco.          "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM.
+
+          PERFORM WITH TEST AFTER UNTIL CIDADE NOT = SPACES
+              ACCEPT CIDADE AT 2345 WITH UPDATE UPPER AUTO
+              IF CIDADE = SPACES
+                  DISPLAY "Digite a cidade.            "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM.
+
+          PERFORM WITH TEST AFTER UNTIL UF NOT = SPACES
+              ACCEPT UF AT 2545 WITH UPDATE UPPER AUTO
+              IF UF = SPACES
+                  DISPLAY "Digite a UF.                "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM.
+
+          PERFORM WITH TEST AFTER UNTIL DATA-INICIO-CONTR NOT = SPACES
+              ACCEPT DATA-INICIO-CONTR AT 1745 WITH UPPER AUTO
+              IF DATA-INICIO-CONTR = SPACES
+                  DISPLAY "Digite a data de inicio.    "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM.
+
+          PERFORM WITH TEST AFTER UNTIL DATA-FIM-CONTR NOT = SPACES
+              ACCEPT DATA-FIM-CONTR AT 1945 WITH UPPER AUTO
+              IF DATA-FIM-CONTR = SPACES
+                  DISPLAY "Digite a data de fim.       "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM.
+
       *    Rotina de Gravação
-               
-               WRITE REG-CLIENTE.
+
+               SET CLIENTE-ATIVO TO TRUE.
+               MOVE LK-COD-OPERADOR TO COD-OPERADOR.
+               MOVE LK-DATA-DIA     TO DATA-ALTERACAO.
+               IF WS-REVIVE = "S"
+                   REWRITE REG-CLIENTE
+               ELSE
+                   WRITE REG-CLIENTE
+               END-IF.
                IF COD-ERRO NOT = "00" *> Podera ver se = “22”
         	       DISPLAY "Chave Duplicada" AT 2340
         	       STOP "   <Enter> para continuar         "
@@ -138,4 +271,74 @@
                    ELSE
                        DISPLAY "             "  AT 2040
                    END-IF
-               END-PERFORM.
\ No newline at end of file
+               END-PERFORM.
+
+      *    Localiza a faixa de CEP que contem o CEP informado. A
+      *    chave do arquivo e o inicio da faixa, entao o START
+      *    posiciona no maior CEP-FAIXA-INI que nao seja maior que
+      *    o CEP procurado, e o READ NEXT traz essa faixa.
+       ROT-BUSCA-CEP.
+           MOVE CEP TO WS-CEP-PROCURADO.
+           MOVE "N" TO WS-CEP-ACHADO.
+           MOVE SPACES TO ENDERECO CIDADE UF.
+           MOVE CEP TO CEP-FAIXA-INI.
+           START CEPTAB KEY IS NOT GREATER THAN CEP-FAIXA-INI
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ CEPTAB NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-CEP-PROCURADO >= CEP-FAIXA-INI
+                           AND WS-CEP-PROCURADO <= CEP-FAIXA-FIM
+                               MOVE CEP-ENDERECO TO ENDERECO
+                               MOVE CEP-CIDADE   TO CIDADE
+                               MOVE CEP-UF       TO UF
+                               MOVE "S" TO WS-CEP-ACHADO
+                           END-IF
+                   END-READ
+           END-START.
+
+       ROT-SUGERE-CODIGO.
+           MOVE "N" TO WS-COD-LIVRE.
+           MOVE ZEROS TO WS-PROX-COD.
+           PERFORM VARYING CodCliente FROM 1 BY 1
+                   UNTIL CodCliente > 999 OR WS-COD-LIVRE = "S"
+               READ CAD-CLIENTE
+                   INVALID KEY
+                       MOVE "S" TO WS-COD-LIVRE
+                       MOVE CodCliente TO WS-PROX-COD
+               END-READ
+           END-PERFORM.
+           MOVE ZEROS TO CodCliente.
+
+       ROT-VERIFICA-CNPJ-DUP.
+           MOVE "N" TO WS-CNPJ-DUP.
+           MOVE "N" TO WS-FIM-SCAN.
+           MOVE CodCliente TO WS-COD-ATUAL.
+           MOVE NomeCliente TO WS-NOME-ATUAL.
+           MOVE CNPJ TO WS-CNPJ-ATUAL.
+
+           MOVE ZEROS TO CodCliente.
+           START CAD-CLIENTE KEY IS NOT LESS THAN CodCliente
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-SCAN
+           END-START.
+
+           PERFORM UNTIL WS-FIM-SCAN = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-SCAN
+                   NOT AT END
+                       IF CNPJ = WS-CNPJ-ATUAL
+                       AND CodCliente NOT = WS-COD-ATUAL
+                           MOVE "S" TO WS-CNPJ-DUP
+                           MOVE "S" TO WS-FIM-SCAN
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-COD-ATUAL  TO CodCliente.
+           MOVE WS-NOME-ATUAL TO NomeCliente.
+           MOVE WS-CNPJ-ATUAL TO CNPJ.
