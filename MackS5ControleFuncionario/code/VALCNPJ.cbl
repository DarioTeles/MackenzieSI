@@ -0,0 +1,84 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   VALCNPJ.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       DATA            DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01      WS-DIGITOS.
+           02 WS-DIG          PIC 9 OCCURS 14.
+
+       01      WS-PESOS-1.
+           02 WS-PESO-1       PIC 9(1) OCCURS 12
+                               VALUES 5 4 3 2 9 8 7 6 5 4 3 2.
+
+       01      WS-PESOS-2.
+           02 WS-PESO-2       PIC 9(1) OCCURS 13
+                               VALUES 6 5 4 3 2 9 8 7 6 5 4 3 2.
+
+       77      WS-IND          PIC 9(2)  VALUE ZEROS.
+       77      WS-SOMA         PIC 9(5)  VALUE ZEROS.
+       77      WS-RESTO        PIC 9(2)  VALUE ZEROS.
+       77      WS-DV1          PIC 9(1)  VALUE ZEROS.
+       77      WS-DV2          PIC 9(1)  VALUE ZEROS.
+
+       LINKAGE         SECTION.
+       01      LK-CNPJ         PIC 9(14).
+       01      LK-VALIDO       PIC X(1).
+
+       PROCEDURE DIVISION USING LK-CNPJ LK-VALIDO.
+       INICIO.
+           MOVE "S" TO LK-VALIDO.
+           MOVE LK-CNPJ TO WS-DIGITOS.
+
+      *    Todos os digitos iguais nao formam CNPJ valido
+           MOVE ZEROS TO WS-SOMA.
+           PERFORM VARYING WS-IND FROM 2 BY 1 UNTIL WS-IND > 14
+               IF WS-DIG(WS-IND) NOT = WS-DIG(1)
+                   ADD 1 TO WS-SOMA
+               END-IF
+           END-PERFORM.
+           IF WS-SOMA = ZEROS
+               MOVE "N" TO LK-VALIDO
+           END-IF.
+
+           IF LK-VALIDO = "S"
+               MOVE ZEROS TO WS-SOMA
+               PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 12
+                   COMPUTE WS-SOMA = WS-SOMA +
+                       (WS-DIG(WS-IND) * WS-PESO-1(WS-IND))
+               END-PERFORM
+               COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11)
+               IF WS-RESTO < 2
+                   MOVE 0 TO WS-DV1
+               ELSE
+                   COMPUTE WS-DV1 = 11 - WS-RESTO
+               END-IF
+               IF WS-DV1 NOT = WS-DIG(13)
+                   MOVE "N" TO LK-VALIDO
+               END-IF
+           END-IF.
+
+           IF LK-VALIDO = "S"
+               MOVE ZEROS TO WS-SOMA
+               PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 13
+                   COMPUTE WS-SOMA = WS-SOMA +
+                       (WS-DIG(WS-IND) * WS-PESO-2(WS-IND))
+               END-PERFORM
+               COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA, 11)
+               IF WS-RESTO < 2
+                   MOVE 0 TO WS-DV2
+               ELSE
+                   COMPUTE WS-DV2 = 11 - WS-RESTO
+               END-IF
+               IF WS-DV2 NOT = WS-DIG(14)
+                   MOVE "N" TO LK-VALIDO
+               END-IF
+           END-IF.
+
+           GOBACK.
