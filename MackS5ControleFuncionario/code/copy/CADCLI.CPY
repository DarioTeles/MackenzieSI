@@ -0,0 +1,19 @@
+      *    Layout do registro de CAD-CLIENTE, compartilhado por
+      *    INCLUSAO / LEITURA / ALTERACAO / DELECAO.
+       01          REG-CLIENTE.
+                   02 CodCliente       PIC 9(3).
+                   02 NomeCliente      PIC x(30).
+                   02 CNPJ             PIC 9(14).
+                   02 VC               PIC 9(10)V99.
+                   02 VD               PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+                   02 CEP              PIC 9(8).
+                   02 STATUS-CLIENTE   PIC X(1).
+                       88 CLIENTE-ATIVO     VALUE "A".
+                       88 CLIENTE-CANCELADO VALUE "C".
+                   02 COD-OPERADOR     PIC X(8).
+                   02 DATA-ALTERACAO   PIC X(10).
+                   02 DATA-INICIO-CONTR PIC X(10).
+                   02 DATA-FIM-CONTR   PIC X(10).
+                   02 ENDERECO         PIC X(30).
+                   02 CIDADE           PIC X(20).
+                   02 UF               PIC X(2).
