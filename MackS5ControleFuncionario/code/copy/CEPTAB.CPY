@@ -0,0 +1,12 @@
+      *    Layout do registro da tabela de CEPs (CEPTAB), usada
+      *    para auto-preenchimento de endereco em INCLUSAO/ALTERACAO.
+      *    Cada registro cobre uma faixa de CEPs (CEP-FAIXA-INI a
+      *    CEP-FAIXA-FIM), nao um CEP individual. A chave do arquivo
+      *    e o inicio da faixa, permitindo localizar a faixa que
+      *    contem um CEP informado via START.
+       01          REG-CEPTAB.
+                   02 CEP-FAIXA-INI    PIC 9(8).
+                   02 CEP-FAIXA-FIM    PIC 9(8).
+                   02 CEP-ENDERECO     PIC X(30).
+                   02 CEP-CIDADE       PIC X(20).
+                   02 CEP-UF           PIC X(2).
