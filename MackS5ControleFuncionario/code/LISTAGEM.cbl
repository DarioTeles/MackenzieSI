@@ -0,0 +1,129 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   LISTAGEM.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CodCliente
+                       ACCESS     SEQUENTIAL
+                       FILE  STATUS   COD-ERRO.
+
+               SELECT  REL-CLIENTES ASSIGN  TO "C:\TEMP\RELCLIENTES.TXT"
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-REL.
+
+       DATA            DIVISION.
+       FILE        SECTION.
+       FD          CAD-CLIENTE
+                   LABEL RECORD STANDARD.
+           COPY CADCLI.
+
+       FD          REL-CLIENTES
+                   LABEL RECORD STANDARD.
+       01          LINHA-REL           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77      COD-ERRO       PIC XX      VALUE SPACES.
+       77      COD-ERRO-REL   PIC XX      VALUE SPACES.
+       77      WS-FIM-ARQ     PIC X       VALUE "N".
+       77      WS-CONTADOR    PIC 9(5)    VALUE ZEROS.
+       77      WS-LINHA-PAG   PIC 9(3)    VALUE ZEROS.
+       77      WS-PAGINA      PIC 9(3)    VALUE 1.
+       77      WS-LIN-POR-PAG PIC 9(3)    VALUE 20.
+       77      WS-STATUS-TXT  PIC X(9)    VALUE SPACES.
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+
+       01      LINHA-CABECALHO-1.
+                   02 FILLER   PIC X(22)  VALUE "Relatorio de Clientes".
+                   02 FILLER   PIC X(10)  VALUE "Pagina: ".
+                   02 CAB-PAGINA PIC ZZ9.
+
+       01      LINHA-CABECALHO-2.
+                   02 FILLER   PIC X(5)   VALUE "Cod".
+                   02 FILLER   PIC X(28)  VALUE "Nome".
+                   02 FILLER   PIC X(17)  VALUE "CNPJ".
+                   02 FILLER   PIC X(18)  VALUE "Vlr. Contrato".
+                   02 FILLER   PIC X(10)  VALUE "CEP".
+                   02 FILLER   PIC X(9)   VALUE "Status".
+
+       01      LINHA-DETALHE.
+                   02 DET-CODIGO   PIC ZZ9.
+                   02 FILLER       PIC X(2)   VALUE SPACES.
+                   02 DET-NOME     PIC X(30).
+                   02 DET-CNPJ     PIC 9(14).
+                   02 FILLER       PIC X(2)   VALUE SPACES.
+                   02 DET-VALOR    PIC ZZZ.ZZZ.ZZ9,99.
+                   02 FILLER       PIC X(2)   VALUE SPACES.
+                   02 DET-CEP      PIC 9(8).
+                   02 FILLER       PIC X(2)   VALUE SPACES.
+                   02 DET-STATUS   PIC X(9).
+
+       01      LINHA-RODAPE.
+           02 FILLER       PIC X(20) VALUE "Total de clientes: ".
+           02 RODAPE-TOTAL PIC ZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+           OPEN INPUT CAD-CLIENTE.
+           OPEN OUTPUT REL-CLIENTES.
+
+           PERFORM ROT-CABECALHO.
+
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQ
+                   NOT AT END
+                       PERFORM ROT-IMPRIME-LINHA
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-CONTADOR TO RODAPE-TOTAL.
+           WRITE LINHA-REL FROM LINHA-RODAPE.
+
+           CLOSE CAD-CLIENTE.
+           CLOSE REL-CLIENTES.
+           DISPLAY "Relatorio gerado: " WS-CONTADOR " cliente(s).".
+           GOBACK.
+
+       ROT-CABECALHO.
+           MOVE WS-PAGINA TO CAB-PAGINA.
+           WRITE LINHA-REL FROM LINHA-CABECALHO-1.
+           WRITE LINHA-REL FROM LINHA-CABECALHO-2.
+           MOVE ZEROS TO WS-LINHA-PAG.
+
+       ROT-IMPRIME-LINHA.
+           IF WS-LINHA-PAG >= WS-LIN-POR-PAG
+               ADD 1 TO WS-PAGINA
+               PERFORM ROT-CABECALHO
+           END-IF.
+
+           IF CLIENTE-CANCELADO
+               MOVE "Cancelado" TO WS-STATUS-TXT
+           ELSE
+               MOVE "Ativo"     TO WS-STATUS-TXT
+           END-IF.
+
+           MOVE CodCliente  TO DET-CODIGO.
+           MOVE NomeCliente TO DET-NOME.
+           MOVE CNPJ        TO DET-CNPJ.
+           MOVE VC          TO DET-VALOR.
+           MOVE CEP         TO DET-CEP.
+           MOVE WS-STATUS-TXT TO DET-STATUS.
+           WRITE LINHA-REL FROM LINHA-DETALHE.
+
+           ADD 1 TO WS-CONTADOR.
+           ADD 1 TO WS-LINHA-PAG.
