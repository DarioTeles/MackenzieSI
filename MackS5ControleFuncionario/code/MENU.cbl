@@ -17,11 +17,12 @@
             02        MES-SIST     PIC   99.
             02        DIA-SIST       PIC   99.
        01       DATA-DIA.
-            02        DIA          PIC  99/.   	
-            02        MES         PIC  99/.   
+            02        DIA          PIC  99/.
+            02        MES         PIC  99/.
             02        ANO          PIC  9999.
+       77	WS-COD-OPERADOR	PIC X(8)	VALUE SPACES.
+
 
-       
 
        PROCEDURE   DIVISION.
        INICIO.
@@ -29,7 +30,12 @@
 		   MOVE       ANO-SIST  TO   ANO.
 		   MOVE       MES-SIST  TO   MES
            MOVE       DIA-SIST   TO   DIA
-		   
+
+	       DISPLAY ERASE.
+	       DISPLAY "Identificacao do operador:" AT 1010.
+       PERFORM WITH TEST AFTER UNTIL WS-COD-OPERADOR NOT = SPACES
+           ACCEPT WS-COD-OPERADOR AT 1040 WITH UPPER AUTO
+       END-PERFORM.
 
 	       PERFORM ROT-PROCESSA UNTIL OPC = 9.
 	       DISPLAY "Programa encerrado." AT 2460.
@@ -49,27 +55,36 @@
 	       DISPLAY "(2)  Leitura"       AT 1210.
 	       DISPLAY "(3)  Atualizacao"   AT 1410.
 	       DISPLAY "(4)  Exclusao"      AT 1610.
-	       DISPLAY "(9)  Encerrar"      AT 1810. 
-	       DISPLAY "Escolha a opcao:  " AT 2220.                      
-                                                                        
-	       PERFORM WITH TEST AFTER UNTIL ((OPC>=1)AND(OPC<=5))OR(OPC=9)
-		     ACCEPT OPC AT 2240 WITH AUTO
-		         IF ((OPC>=1) AND (OPC<=5)) OR (OPC=9)  
-			        DISPLAY BRANCO AT 2250
+	       DISPLAY "(5)  Listagem"      AT 1810.
+	       DISPLAY "(6)  Venctos"       AT 2010.
+	       DISPLAY "(7)  Exportar"      AT 2210.
+	       DISPLAY "(9)  Encerrar"      AT 2410.
+	       DISPLAY "Escolha a opcao:  " AT 2610.
+
+	 PERFORM WITH TEST AFTER UNTIL ((OPC>=1)AND(OPC<=7))OR(OPC=9)
+		     ACCEPT OPC AT 2640 WITH AUTO
+		         IF ((OPC>=1) AND (OPC<=7)) OR (OPC=9)
+			        DISPLAY BRANCO AT 2650
 		         ELSE
-		  	        DISPLAY "Digite um n. entre 1 e 5 ou 9" AT 2250
+		        DISPLAY "Digite um n. entre 1 e 7 ou 9" AT 2650
 		         END-IF
 	         END-PERFORM.
-		      
+
 	       EVALUATE OPC
 	          WHEN 1
-	  		      CALL "INCLUSAO" 
+      		      CALL "INCLUSAO" USING DATA-DIA WS-COD-OPERADOR
 	  	      WHEN 2
       		      CALL "LEITURA"
               WHEN 3
-      		      CALL "ALTERACAO"
+      		      CALL "ALTERACAO" USING DATA-DIA WS-COD-OPERADOR
 		      WHEN 4
-      		      CALL "DELECAO"
+      		      CALL "DELECAO" USING DATA-DIA WS-COD-OPERADOR
+		      WHEN 5
+      		      CALL "LISTAGEM"
+		      WHEN 6
+      		      CALL "VENCTOS"
+		      WHEN 7
+      		      CALL "EXPCLI"
 	       END-EVALUATE.
        
        FIM-PROCESSA. EXIT.
