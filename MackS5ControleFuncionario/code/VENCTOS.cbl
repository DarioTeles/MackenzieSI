@@ -0,0 +1,181 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   VENCTOS.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CodCliente
+                       ACCESS     SEQUENTIAL
+                       FILE  STATUS   COD-ERRO.
+
+               SELECT  REL-VENCTOS ASSIGN  TO "C:\TEMP\VENCTOS.TXT"
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-REL.
+
+       DATA            DIVISION.
+       FILE        SECTION.
+       FD          CAD-CLIENTE
+                   LABEL RECORD STANDARD.
+           COPY CADCLI.
+
+       FD          REL-VENCTOS
+                   LABEL RECORD STANDARD.
+       01          LINHA-REL           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77      COD-ERRO       PIC XX      VALUE SPACES.
+       77      COD-ERRO-REL   PIC XX      VALUE SPACES.
+       77      WS-FIM-ARQ     PIC X       VALUE "N".
+       77      WS-TOT-REG     PIC 9(5)    VALUE ZEROS.
+       77      WS-TOT-VENCTO  PIC 9(5)    VALUE ZEROS.
+       77      WS-DIAS-AVISO  PIC 9(3)    VALUE 30.
+       77      WS-DIAS-AVISO-ENV PIC X(3)  VALUE SPACES.
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+
+       77      WS-DATA-HOJE-NUM  PIC 9(8)  VALUE ZEROS.
+       77      WS-DATA-FIM-NUM   PIC 9(8)  VALUE ZEROS.
+       77      WS-FIM-DIA        PIC 99    VALUE ZEROS.
+       77      WS-FIM-MES        PIC 99    VALUE ZEROS.
+       77      WS-FIM-ANO        PIC 9999  VALUE ZEROS.
+       77      WS-DIAS-RESTANTES PIC S9(7) VALUE ZEROS.
+       77      WS-DATA-FIM-OK    PIC X     VALUE "N".
+       77      WS-MAX-DIA        PIC 99    VALUE ZEROS.
+
+       01      WS-TAB-DIAS-MES.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 28.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+       01      WS-TAB-DIAS-MES-R REDEFINES WS-TAB-DIAS-MES.
+           02 WS-DIAS-NO-MES PIC 9(2) OCCURS 12 TIMES.
+
+       01      LINHA-TITULO    PIC X(60) VALUE
+               "Contratos a vencer - CAD-CLIENTE".
+
+       01      LINHA-DETALHE.
+           02 DET-CODIGO    PIC ZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 DET-NOME      PIC X(30).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 DET-FIM       PIC X(10).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 DET-DIAS      PIC ---9.
+
+       01      LINHA-RODAPE.
+           02 FILLER        PIC X(25) VALUE "Contratos a vencer.....:".
+           02 RODAPE-TOTAL  PIC ZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+
+           ACCEPT WS-DIAS-AVISO-ENV
+               FROM ENVIRONMENT "VENCTOS_DIAS_AVISO".
+           IF WS-DIAS-AVISO-ENV IS NUMERIC AND WS-DIAS-AVISO-ENV > 0
+               MOVE WS-DIAS-AVISO-ENV TO WS-DIAS-AVISO
+           END-IF.
+
+           ACCEPT WS-DATA-HOJE-NUM FROM DATE YYYYMMDD.
+
+           OPEN INPUT CAD-CLIENTE.
+           OPEN OUTPUT REL-VENCTOS.
+
+           WRITE LINHA-REL FROM LINHA-TITULO.
+
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQ
+                   NOT AT END
+                       PERFORM ROT-AVALIA-CONTRATO
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-TOT-VENCTO TO RODAPE-TOTAL.
+           WRITE LINHA-REL FROM LINHA-RODAPE.
+
+           CLOSE CAD-CLIENTE.
+           CLOSE REL-VENCTOS.
+           DISPLAY "Relatorio gerado. Contratos a vencer: "
+                   WS-TOT-VENCTO.
+           GOBACK.
+
+      *    So processa a data se ela estiver no formato DD/MM/AAAA,
+      *    pois o campo e texto livre digitado em INCLUSAO/ALTERACAO
+      *    e nao e garantido estar nesse formato.
+       ROT-AVALIA-CONTRATO.
+           ADD 1 TO WS-TOT-REG.
+           MOVE "N" TO WS-DATA-FIM-OK.
+           IF CLIENTE-ATIVO AND DATA-FIM-CONTR NOT = SPACES
+               IF DATA-FIM-CONTR(1:2) IS NUMERIC
+               AND DATA-FIM-CONTR(3:1) = "/"
+               AND DATA-FIM-CONTR(4:2) IS NUMERIC
+               AND DATA-FIM-CONTR(6:1) = "/"
+               AND DATA-FIM-CONTR(7:4) IS NUMERIC
+                   MOVE "S" TO WS-DATA-FIM-OK
+               END-IF
+           END-IF.
+
+           IF WS-DATA-FIM-OK = "S"
+               MOVE DATA-FIM-CONTR(1:2) TO WS-FIM-DIA
+               MOVE DATA-FIM-CONTR(4:2) TO WS-FIM-MES
+               MOVE DATA-FIM-CONTR(7:4) TO WS-FIM-ANO
+
+               IF WS-FIM-DIA < 1 OR WS-FIM-DIA > 31
+               OR WS-FIM-MES < 1 OR WS-FIM-MES > 12
+                   MOVE "N" TO WS-DATA-FIM-OK
+               END-IF
+           END-IF.
+
+      *    Confere o dia contra o numero real de dias do mes,
+      *    considerando ano bissexto para fevereiro.
+           IF WS-DATA-FIM-OK = "S"
+               MOVE WS-DIAS-NO-MES(WS-FIM-MES) TO WS-MAX-DIA
+               IF WS-FIM-MES = 2
+               AND FUNCTION MOD(WS-FIM-ANO, 4) = 0
+               AND (FUNCTION MOD(WS-FIM-ANO, 100) NOT = 0
+                    OR FUNCTION MOD(WS-FIM-ANO, 400) = 0)
+                   ADD 1 TO WS-MAX-DIA
+               END-IF
+               IF WS-FIM-DIA > WS-MAX-DIA
+                   MOVE "N" TO WS-DATA-FIM-OK
+               END-IF
+           END-IF.
+
+           IF WS-DATA-FIM-OK = "S"
+               COMPUTE WS-DATA-FIM-NUM =
+                   WS-FIM-ANO * 10000 + WS-FIM-MES * 100 + WS-FIM-DIA
+
+               COMPUTE WS-DIAS-RESTANTES =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-FIM-NUM) -
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE-NUM)
+
+               IF WS-DIAS-RESTANTES <= WS-DIAS-AVISO
+                   MOVE CodCliente       TO DET-CODIGO
+                   MOVE NomeCliente      TO DET-NOME
+                   MOVE DATA-FIM-CONTR   TO DET-FIM
+                   MOVE WS-DIAS-RESTANTES TO DET-DIAS
+                   WRITE LINHA-REL FROM LINHA-DETALHE
+                   ADD 1 TO WS-TOT-VENCTO
+               END-IF
+           END-IF.
