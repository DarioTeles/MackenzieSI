@@ -0,0 +1,110 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   EXPCLI.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CodCliente
+                       ACCESS     SEQUENTIAL
+                       FILE  STATUS   COD-ERRO.
+
+               SELECT  ARQ-EXPORT ASSIGN  TO WS-CAMINHO-EXPORT
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-EXP.
+
+       DATA            DIVISION.
+       FILE        SECTION.
+       FD          CAD-CLIENTE
+                   LABEL RECORD STANDARD.
+           COPY CADCLI.
+
+       FD          ARQ-EXPORT
+                   LABEL RECORD STANDARD.
+       01          LINHA-EXPORT        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       77      COD-ERRO       PIC XX      VALUE SPACES.
+       77      COD-ERRO-EXP   PIC XX      VALUE SPACES.
+       77      WS-FIM-ARQ     PIC X       VALUE "N".
+       77      WS-CONTADOR    PIC 9(5)    VALUE ZEROS.
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+       77      WS-CAMINHO-EXPORT PIC X(100)
+                       VALUE "C:\TEMP\EXPCLIENTES.TXT".
+
+       01      WS-CNPJ-EDT     PIC 9(14).
+       01      WS-VC-EDT       PIC Z(9)9,99.
+       01      WS-CEP-EDT      PIC 9(8).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+           ACCEPT WS-CAMINHO-EXPORT FROM ENVIRONMENT "EXPCLI_PATH".
+           IF WS-CAMINHO-EXPORT = SPACES
+               MOVE "C:\TEMP\EXPCLIENTES.TXT" TO WS-CAMINHO-EXPORT
+           END-IF.
+
+           OPEN INPUT  CAD-CLIENTE.
+           OPEN OUTPUT ARQ-EXPORT.
+
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQ
+                   NOT AT END
+                       PERFORM ROT-EXPORTA-LINHA
+               END-READ
+           END-PERFORM.
+
+           CLOSE CAD-CLIENTE.
+           CLOSE ARQ-EXPORT.
+           DISPLAY "Exportacao gerada: " WS-CONTADOR " cliente(s).".
+           GOBACK.
+
+       ROT-EXPORTA-LINHA.
+           MOVE CNPJ TO WS-CNPJ-EDT.
+           MOVE VC   TO WS-VC-EDT.
+           MOVE CEP  TO WS-CEP-EDT.
+           MOVE SPACES TO LINHA-EXPORT.
+
+           STRING  FUNCTION TRIM(CodCliente)        DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(NomeCliente)        DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CNPJ-EDT)        DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VC-EDT)          DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CEP-EDT)         DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   STATUS-CLIENTE                    DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(COD-OPERADOR)       DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(DATA-ALTERACAO)     DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(DATA-INICIO-CONTR)  DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(DATA-FIM-CONTR)     DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(ENDERECO)           DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(CIDADE)             DELIMITED BY SIZE
+                   "|"                               DELIMITED BY SIZE
+                   FUNCTION TRIM(UF)                 DELIMITED BY SIZE
+               INTO LINHA-EXPORT
+           END-STRING.
+
+           WRITE LINHA-EXPORT.
+           ADD 1 TO WS-CONTADOR.
