@@ -0,0 +1,141 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   DELECAO INITIAL.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CodCliente
+                       ACCESS     RANDOM
+                       FILE  STATUS   COD-ERRO.
+
+       DATA            DIVISION.
+       FILE        SECTION.
+       FD          CAD-CLIENTE
+                   LABEL RECORD STANDARD.
+           COPY CADCLI.
+
+       WORKING-STORAGE SECTION.
+
+       77      COD-ERRO    PIC XX      VALUES SPACES.
+       77      BARRA-DUPLA PIC X(74)   VALUE ALL "|".
+       77      OPCAO       PIC X       VALUE SPACE.
+       77      WS-STATUS-TXT PIC X(9) VALUE SPACES.
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+
+       LINKAGE         SECTION.
+       01      LK-DATA-DIA         PIC X(10).
+       01      LK-COD-OPERADOR     PIC X(8).
+
+       SCREEN SECTION.
+       01      TELA-COR.
+                   02 BLANK SCREEN BACKGROUND-COLOR 1.
+
+       PROCEDURE DIVISION USING LK-DATA-DIA LK-COD-OPERADOR.
+       INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+           OPEN I-O CAD-CLIENTE.
+
+           PERFORM ROTINA-PROCESSAMENTO UNTIL OPCAO = "N".
+               DISPLAY "Fim de processamento" AT 2450.
+               CLOSE CAD-CLIENTE.
+               GOBACK.
+
+       ROTINA-PROCESSAMENTO.
+               MOVE ZEROS TO CodCliente CNPJ VC CEP.
+               MOVE SPACES TO NomeCliente.
+               MOVE SPACES TO REG-CLIENTE.
+
+      *    Formatação da Tela
+
+               DISPLAY TELA-COR.
+               DISPLAY BARRA-DUPLA            AT 0105.
+               DISPLAY BARRA-DUPLA            AT 2505.
+               DISPLAY "Exclusao de Dados: "  AT 0310.
+               DISPLAY"Digite o codigo do reg. a ser excluido:" AT 0510.
+               DISPLAY "Codigo: "             AT 0910.
+               DISPLAY "Nome: "               AT 1110.
+               DISPLAY "CNPJ: "               AT 1310.
+               DISPLAY "Vlr. Contrato:"       AT 1510.
+               DISPLAY "CEP: "                AT 1710.
+               DISPLAY "Status: "             AT 1910.
+
+      *    Recebimento de Dados
+
+          PERFORM WITH TEST AFTER UNTIL CodCliente>0 AND CodCliente<=999
+              ACCEPT CodCliente AT 0945 WITH UPPER AUTO
+              IF CodCliente<=0 OR CodCliente>1000
+                  DISPLAY "Digite um n entre 001 e 999."  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM.
+
+      *    Rotina de Leitura
+               READ  CAD-CLIENTE
+
+               IF COD-ERRO NOT = "00"
+     		        DISPLAY "Nao achou o registro." AT 2340
+               ELSE
+               IF CLIENTE-CANCELADO
+                   DISPLAY "Cliente ja esta cancelado."  AT 2340
+               ELSE
+
+      *    Apresentação dos Dados
+
+               MOVE "Ativo"     TO WS-STATUS-TXT
+               DISPLAY NomeCliente      AT 1145
+               DISPLAY CNPJ             AT 1345
+               MOVE VC TO VD
+               DISPLAY VD               AT 1545
+               DISPLAY CEP              AT 1745
+               DISPLAY WS-STATUS-TXT    AT 1945
+
+      *    Rotina de Exclusão
+               DISPLAY "Confirma a exclusao?(S/N): " AT 2010
+
+               PERFORM WITH TEST AFTER UNTIL OPCAO = "S" OR "N"
+                   ACCEPT OPCAO AT 2040 WITH UPPER AUTO
+                   IF OPCAO NOT = "S" AND "N"
+                       DISPLAY "Digite S ou N..."  AT 2040
+                   ELSE
+                       DISPLAY "             "  AT 2040
+                       IF OPCAO = "S"
+                           SET CLIENTE-CANCELADO TO TRUE
+                           MOVE LK-COD-OPERADOR TO COD-OPERADOR
+                           MOVE LK-DATA-DIA     TO DATA-ALTERACAO
+                           REWRITE REG-CLIENTE
+                           IF COD-ERRO NOT = "00"
+                               DISPLAY "Erro ao excluir."  AT 2340
+                           ELSE
+                               DISPLAY "Registro excluido."  AT 2340
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               END-IF
+               END-IF.
+
+      *    Recebimento Opccao  para voltar ou parar (repeticao)
+
+             DISPLAY "Outra Exclusao?(S/N): " AT 2310
+
+             PERFORM WITH TEST AFTER UNTIL OPCAO = "S" OR "N"
+                   ACCEPT OPCAO AT 2335 WITH UPPER AUTO
+                   IF OPCAO NOT = "S" AND "N"
+                       DISPLAY "Digite S ou N..."  AT 2340
+                   ELSE
+                       DISPLAY "             "  AT 2340
+                   END-IF
+             END-PERFORM.
