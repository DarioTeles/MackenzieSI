@@ -0,0 +1,105 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   RECONCIL.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CodCliente
+                       ACCESS     SEQUENTIAL
+                       FILE  STATUS   COD-ERRO.
+
+               SELECT  REL-RECONCIL ASSIGN  TO "C:\TEMP\RECONCIL.TXT"
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-REL.
+
+       DATA            DIVISION.
+       FILE        SECTION.
+       FD          CAD-CLIENTE
+                   LABEL RECORD STANDARD.
+           COPY CADCLI.
+
+       FD          REL-RECONCIL
+                   LABEL RECORD STANDARD.
+       01          LINHA-REL           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77      COD-ERRO       PIC XX      VALUE SPACES.
+       77      COD-ERRO-REL   PIC XX      VALUE SPACES.
+       77      WS-FIM-ARQ     PIC X       VALUE "N".
+       77      WS-TOT-REG     PIC 9(5)    VALUE ZEROS.
+       77      WS-TOT-ATIVO   PIC 9(5)    VALUE ZEROS.
+       77      WS-TOT-CANCEL  PIC 9(5)    VALUE ZEROS.
+       77      WS-TOT-VC      PIC 9(13)V99 VALUE ZEROS.
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+
+       01      LINHA-TITULO    PIC X(60) VALUE
+               "Reconciliacao mensal de contratos - CAD-CLIENTE".
+
+       01      LINHA-TOTREG.
+           02 FILLER        PIC X(24) VALUE "Total de registros.....".
+           02 DET-TOTREG    PIC ZZ.ZZ9.
+
+       01      LINHA-ATIVOS.
+           02 FILLER        PIC X(24) VALUE "Clientes ativos........".
+           02 DET-ATIVOS    PIC ZZ.ZZ9.
+
+       01      LINHA-CANCEL.
+           02 FILLER        PIC X(24) VALUE "Clientes cancelados....".
+           02 DET-CANCEL    PIC ZZ.ZZ9.
+
+       01      LINHA-VALOR.
+           02 FILLER        PIC X(24) VALUE "Valor total contratado.".
+           02 DET-VALOR     PIC Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+           OPEN INPUT CAD-CLIENTE.
+           OPEN OUTPUT REL-RECONCIL.
+
+           WRITE LINHA-REL FROM LINHA-TITULO.
+
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQ
+                   NOT AT END
+                       PERFORM ROT-ACUMULA
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-TOT-REG    TO DET-TOTREG.
+           MOVE WS-TOT-ATIVO  TO DET-ATIVOS.
+           MOVE WS-TOT-CANCEL TO DET-CANCEL.
+           MOVE WS-TOT-VC     TO DET-VALOR.
+
+           WRITE LINHA-REL FROM LINHA-TOTREG.
+           WRITE LINHA-REL FROM LINHA-ATIVOS.
+           WRITE LINHA-REL FROM LINHA-CANCEL.
+           WRITE LINHA-REL FROM LINHA-VALOR.
+
+           CLOSE CAD-CLIENTE.
+           CLOSE REL-RECONCIL.
+           DISPLAY "Reconciliacao gerada. Registros: " WS-TOT-REG.
+           GOBACK.
+
+       ROT-ACUMULA.
+           ADD 1  TO WS-TOT-REG.
+           IF CLIENTE-CANCELADO
+               ADD 1 TO WS-TOT-CANCEL
+           ELSE
+               ADD 1 TO WS-TOT-ATIVO
+               ADD VC TO WS-TOT-VC
+           END-IF.
