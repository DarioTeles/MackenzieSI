@@ -9,61 +9,186 @@
            
        INPUT-OUTPUT     SECTION.
        FILE-CONTROL.
-               SELECT  CAD-CLIENTE ASSIGN  TO "C:\TEMP\CADCLIENTE.DAT"
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
                        ORGANIZATION  INDEXED
                        RECORD  KEY  CodCliente
-                       ACCESS     RANDOM
+                       ACCESS     DYNAMIC
                        FILE  STATUS   COD-ERRO.
-       
+
+               SELECT  LOG-ALTERACAO ASSIGN  TO "C:\TEMP\LOGALTER.TXT"
+                       ORGANIZATION  LINE SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-LOG.
+
+               SELECT  CEPTAB ASSIGN  TO WS-CAMINHO-CEPTAB
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CEP-FAIXA-INI
+                       ACCESS     DYNAMIC
+                       FILE  STATUS   COD-ERRO-CEPTAB.
+
        DATA            DIVISION.
        FILE        SECTION.
        FD          CAD-CLIENTE
                    LABEL RECORD STANDARD.
-       01          REG-CLIENTE.
-                   02 CodCliente       PIC 9(3).
-                   02 NomeCliente      PIC x(30).
-                   02 CNPJ             PIC 9(14).
-                   02 VC               PIC 9(10)V99.
-                   02 CEP              PIC 9(8).
-                   02 FILLER           PIC X(21).
-                   
+           COPY CADCLI.
+
+       FD          LOG-ALTERACAO
+                   LABEL RECORD STANDARD.
+       01          LINHA-LOG           PIC X(310).
+
+       FD          CEPTAB
+                   LABEL RECORD STANDARD.
+           COPY CEPTAB.
+
        WORKING-STORAGE SECTION.
-       
-       77      COD-ERRO    PIC XX      VALUES SPACES.
+
+       77      COD-ERRO     PIC XX      VALUES SPACES.
+       77      COD-ERRO-LOG PIC XX      VALUES SPACES.
        77      BARRA-DUPLA PIC X(74)   VALUE ALL "|".
        77      OPCAO       PIC X       VALUE SPACE.
-       
+       77      WS-REGISTRO-OK PIC X    VALUE "N".
+       77      WS-STATUS-TXT  PIC X(9) VALUE SPACES.
+       77      WS-CNPJ-OK     PIC X    VALUE "N".
+       77      WS-COD-ATUAL   PIC 9(3)  VALUE ZEROS.
+       77      WS-NOME-ATUAL  PIC X(30) VALUE SPACES.
+       77      WS-CNPJ-ATUAL  PIC 9(14) VALUE ZEROS.
+       77      WS-CNPJ-DUP    PIC X     VALUE "N".
+       77      WS-FIM-SCAN    PIC X     VALUE "N".
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+       77      WS-CAMINHO-CEPTAB PIC X(100)
+                       VALUE "C:\TEMP\CEPTAB.DAT".
+       77      COD-ERRO-CEPTAB PIC XX      VALUE SPACES.
+       77      WS-CEP-PROCURADO  PIC 9(8)  VALUE ZEROS.
+       77      WS-CEP-ACHADO     PIC X     VALUE "N".
+
+       01      REG-ANTES.
+           02 ANT-NOME      PIC X(30).
+           02 ANT-CNPJ      PIC 9(14).
+           02 ANT-VC        PIC 9(10)V99.
+           02 ANT-CEP       PIC 9(8).
+           02 ANT-DTINI     PIC X(10).
+           02 ANT-DTFIM     PIC X(10).
+           02 ANT-ENDERECO  PIC X(30).
+           02 ANT-CIDADE    PIC X(20).
+           02 ANT-UF        PIC X(2).
+           02 ANT-OPERADOR  PIC X(8).
+           02 ANT-DATA-ALT  PIC X(10).
+           02 ANT-STATUS    PIC X(1).
+
+       77      WS-CONFLITO-ALTER PIC X  VALUE "N".
+
+       01      WS-EDITADO.
+           02 SALVA-CODIGO    PIC 9(3).
+           02 SALVA-NOME      PIC X(30).
+           02 SALVA-CNPJ      PIC 9(14).
+           02 SALVA-VC        PIC 9(10)V99.
+           02 SALVA-CEP       PIC 9(8).
+           02 SALVA-STATUS    PIC X(1).
+           02 SALVA-DTINI     PIC X(10).
+           02 SALVA-DTFIM     PIC X(10).
+           02 SALVA-ENDERECO  PIC X(30).
+           02 SALVA-CIDADE    PIC X(20).
+           02 SALVA-UF        PIC X(2).
+
+       01      LINHA-LOG-DET.
+           02 LOG-CODIGO    PIC 9(3).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-DATA      PIC X(10).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-NOME-ANT  PIC X(30).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-NOME-NOVO PIC X(30).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-CNPJ-ANT  PIC 9(14).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-CNPJ-NOVO PIC 9(14).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-VC-ANT    PIC Z(9)9,99.
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-VC-NOVO   PIC Z(9)9,99.
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-CEP-ANT   PIC 9(8).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-CEP-NOVO  PIC 9(8).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-DTINI-ANT PIC X(10).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-DTINI-NOVO PIC X(10).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-DTFIM-ANT PIC X(10).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-DTFIM-NOVO PIC X(10).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-ENDER-ANT PIC X(30).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-ENDER-NOVO PIC X(30).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-CIDADE-ANT PIC X(20).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-CIDADE-NOVO PIC X(20).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-UF-ANT    PIC X(2).
+           02 FILLER        PIC X(1)  VALUE SPACE.
+           02 LOG-UF-NOVO   PIC X(2).
+
+       LINKAGE         SECTION.
+       01      LK-DATA-DIA         PIC X(10).
+       01      LK-COD-OPERADOR     PIC X(8).
+
        SCREEN SECTION.
        01      TELA-COR.
                    02 BLANK SCREEN BACKGROUND-COLOR 1.
-       
-       PROCEDURE DIVISION.
+
+       PROCEDURE DIVISION USING LK-DATA-DIA LK-COD-OPERADOR.
        INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+           ACCEPT WS-CAMINHO-CEPTAB FROM ENVIRONMENT "CEPTAB_PATH".
+           IF WS-CAMINHO-CEPTAB = SPACES
+               MOVE "C:\TEMP\CEPTAB.DAT" TO WS-CAMINHO-CEPTAB
+           END-IF.
            OPEN I-O CAD-CLIENTE.
-           
+           OPEN EXTEND LOG-ALTERACAO.
+           IF COD-ERRO-LOG NOT = "00"
+               OPEN OUTPUT LOG-ALTERACAO
+           END-IF.
+           OPEN INPUT CEPTAB.
+
            PERFORM ROTINA-PROCESSAMENTO UNTIL OPCAO = "N".
                DISPLAY "Fim de processamento" AT 2450.
                CLOSE CAD-CLIENTE.
+               CLOSE LOG-ALTERACAO.
+               CLOSE CEPTAB.
                GOBACK.
                
        ROTINA-PROCESSAMENTO.
                MOVE ZEROS TO CodCliente CNPJ VC CEP.
                MOVE SPACES TO NomeCliente.
                MOVE SPACES TO REG-CLIENTE.
+               MOVE SPACES TO ENDERECO CIDADE UF.
                
       *    Formatação da Tela
       
                DISPLAY TELA-COR.
                DISPLAY BARRA-DUPLA            AT 0105.
-               DISPLAY BARRA-DUPLA            AT 2605.
+               DISPLAY BARRA-DUPLA            AT 3105.
                DISPLAY "Alteracao de Dados: "  AT 0310.
-               DISPLAY"Digite o codigo do reg. a ser alterado:" AT 0510. 
+               DISPLAY"Digite o codigo do reg. a ser alterado:" AT 0510.
                DISPLAY "Codigo: "             AT 0910.
                DISPLAY "Nome: "               AT 1110.
                DISPLAY "CNPJ: "               AT 1310.
                DISPLAY "Vlr. Contrato:"       AT 1510.
                DISPLAY "CEP: "                AT 1710.
-               
+               DISPLAY "Status: "             AT 1910.
+               DISPLAY "Inicio Contrato:"     AT 2110.
+               DISPLAY "Fim Contrato:"        AT 2310.
+               DISPLAY "Endereco:"            AT 2510.
+               DISPLAY "Cidade:"              AT 2710.
+               DISPLAY "UF:"                  AT 2910.
+               MOVE "N" TO WS-REGISTRO-OK.
+
       *    Recebimento de Dados
        
           PERFORM WITH TEST AFTER UNTIL CodCliente>0 AND CodCliente<=999
@@ -79,38 +204,78 @@
                READ  CAD-CLIENTE
 
                IF COD-ERRO NOT = "00"
-     		        DISPLAY "Nao achou o registro." AT 2440
-               END-IF.
+     		        DISPLAY "Nao achou o registro." AT 2040
+               ELSE
+               IF CLIENTE-CANCELADO
+                   DISPLAY "Cliente cancelado." AT 2040
+               ELSE
+               MOVE "S" TO WS-REGISTRO-OK
+
+      *    Guarda imagem anterior do registro para o log
+               MOVE NomeCliente TO ANT-NOME
+               MOVE CNPJ        TO ANT-CNPJ
+               MOVE VC          TO ANT-VC
+               MOVE CEP         TO ANT-CEP
+               MOVE DATA-INICIO-CONTR TO ANT-DTINI
+               MOVE DATA-FIM-CONTR    TO ANT-DTFIM
+               MOVE ENDERECO          TO ANT-ENDERECO
+               MOVE CIDADE            TO ANT-CIDADE
+               MOVE UF                TO ANT-UF
+               MOVE COD-OPERADOR      TO ANT-OPERADOR
+               MOVE DATA-ALTERACAO    TO ANT-DATA-ALT
+               MOVE STATUS-CLIENTE    TO ANT-STATUS
 
       *    Apresentação dos Dados
 
-               DISPLAY NomeCliente      AT 1145.
-               DISPLAY CNPJ             AT 1345.
-               DISPLAY VC               AT 1545.
-               DISPLAY CEP              AT 1745. 
+               MOVE "Ativo"     TO WS-STATUS-TXT
+               DISPLAY NomeCliente      AT 1145
+               DISPLAY CNPJ             AT 1345
+               DISPLAY VC               AT 1545
+               DISPLAY CEP              AT 1745
+               DISPLAY WS-STATUS-TXT    AT 1945
+               DISPLAY DATA-INICIO-CONTR AT 2145
+               DISPLAY DATA-FIM-CONTR    AT 2345
+               DISPLAY ENDERECO          AT 2545
+               DISPLAY CIDADE            AT 2745
+               DISPLAY UF                AT 2945
 
       *    Leitura de alterações
-       PERFORM WITH TEST AFTER UNTIL NomeCliente NOT=SPACES 
-       AND LOW-VALUE                                                         
+       PERFORM WITH TEST AFTER UNTIL NomeCliente NOT=SPACES
+       AND LOW-VALUE
               ACCEPT NomeCliente AT 1145 WITH UPPER AUTO
               IF NomeCliente =SPACES OR NomeCliente=LOW-VALUE
                   DISPLAY "Digite o nome.              "  AT 2040
               ELSE
                   DISPLAY "                            "  AT 2040
               END-IF
-       END-PERFORM.
-          
-           PERFORM WITH TEST AFTER UNTIL CNPJ>0      
+       END-PERFORM
+
+           MOVE "N" TO WS-CNPJ-OK
+           PERFORM WITH TEST AFTER UNTIL WS-CNPJ-OK = "S"
               ACCEPT CNPJ AT 1345 WITH UPPER AUTO
               IF CNPJ<=0
                   DISPLAY "CNPJ invalido.              "  AT 2040
               ELSE
-                  DISPLAY "                            "  AT 2040
+                  CALL "VALCNPJ" USING CNPJ WS-CNPJ-OK
+                  IF WS-CNPJ-OK NOT = "S"
+                      DISPLAY "CNPJ com digito invalido.   "  AT 2040
+                  ELSE
+                      PERFORM ROT-VERIFICA-CNPJ-DUP
+                      IF WS-CNPJ-DUP = "S"
+                          MOVE "N" TO WS-CNPJ-OK
+                          DISPLAY "CNPJ ja cadastrado."  AT 2040
+                      ELSE
+                          DISPLAY "                   "  AT 2040
+                      END-IF
+                  END-IF
               END-IF
-           END-PERFORM.
+           END-PERFORM
 
            PERFORM WITH TEST AFTER UNTIL VC>2000 AND VC<9999999999
-              ACCEPT VC AT 1545 WITH UPPER AUTO
+              ACCEPT VD AT 1545 WITH UPPER AUTO
+
+		      MOVE VD TO VC
+
               IF VC<=2000 OR VC>=9999999999
                   IF VC<=2000
                     DISPLAY "Valor abaixo do permitido."  AT 2040
@@ -120,39 +285,227 @@
               ELSE
                   DISPLAY "                            "  AT 2040
               END-IF
-          END-PERFORM.
-       
-          PERFORM WITH TEST AFTER UNTIL CEP>0      
+          END-PERFORM
+
+          PERFORM WITH TEST AFTER UNTIL CEP>0
               ACCEPT CEP AT 1745 WITH UPPER AUTO
               IF CEP<=0
                   DISPLAY "CEP invalido.               "  AT 2040
               ELSE
                   DISPLAY "                            "  AT 2040
               END-IF
-          END-PERFORM.
+          END-PERFORM
+
+          PERFORM WITH TEST AFTER UNTIL DATA-INICIO-CONTR NOT = SPACES
+              ACCEPT DATA-INICIO-CONTR AT 2145 WITH UPPER AUTO
+              IF DATA-INICIO-CONTR = SPACES
+                  DISPLAY "Digite a data de inicio.    "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM
+
+          PERFORM WITH TEST AFTER UNTIL DATA-FIM-CONTR NOT = SPACES
+              ACCEPT DATA-FIM-CONTR AT 2345 WITH UPPER AUTO
+              IF DATA-FIM-CONTR = SPACES
+                  DISPLAY "Digite a data de fim.       "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM
+
+          PERFORM ROT-BUSCA-CEP
+          IF WS-CEP-ACHADO = "N"
+              DISPLAY "CEP nao encontrado. Preencha o endereco." AT 2040
+          END-IF
+
+          PERFORM WITH TEST AFTER UNTIL ENDERECO NOT = SPACES
+              ACCEPT ENDERECO AT 2545 WITH UPDATE UPPER AUTO
+              IF ENDERECO = SPACES
+                  DISPLAY "Digite o endereco.          "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM
+
+          PERFORM WITH TEST AFTER UNTIL CIDADE NOT = SPACES
+              ACCEPT CIDADE AT 2745 WITH UPDATE UPPER AUTO
+              IF CIDADE = SPACES
+                  DISPLAY "Digite a cidade.            "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM
+
+          PERFORM WITH TEST AFTER UNTIL UF NOT = SPACES
+              ACCEPT UF AT 2945 WITH UPDATE UPPER AUTO
+              IF UF = SPACES
+                  DISPLAY "Digite a UF.                "  AT 2040
+              ELSE
+                  DISPLAY "                            "  AT 2040
+              END-IF
+          END-PERFORM
 
       *    Rotina de Alteração
                DISPLAY "Confirmar alteracao?(S/N): " AT 2010
-                
+
                PERFORM WITH TEST AFTER UNTIL OPCAO = "S" OR "N"
                    ACCEPT OPCAO AT 2040 WITH UPPER AUTO
                    IF OPCAO NOT = "S" AND "N"
                        DISPLAY "Digite S ou N..."  AT 2040
                    ELSE
                        DISPLAY "             "  AT 2040
-                       REWRITE REG-CLIENTE
+                       IF OPCAO = "S"
+                         PERFORM ROT-VERIFICA-CONFLITO
+                         IF WS-CONFLITO-ALTER = "S"
+                             DISPLAY "Alterado por outro." AT 2040
+                         ELSE
+                           MOVE LK-COD-OPERADOR TO COD-OPERADOR
+                           MOVE LK-DATA-DIA     TO DATA-ALTERACAO
+                           REWRITE REG-CLIENTE
+                           IF COD-ERRO = "00"
+                               PERFORM ROT-GRAVA-LOG
+                           ELSE
+                               DISPLAY "Erro ao gravar." AT 2040
+                           END-IF
+                         END-IF
+                       END-IF
                    END-IF
-               END-PERFORM.
+               END-PERFORM
+
+               END-IF
+               END-IF.
 
       *    Recebimento Opccao  para voltar ou parar (repeticao)
           
-             DISPLAY "Outra Alteracao?(S/N): " AT 2310
-                
+             DISPLAY "Outra Alteracao?(S/N):    " AT 2010
+
              PERFORM WITH TEST AFTER UNTIL OPCAO = "S" OR "N"
-                   ACCEPT OPCAO AT 2335 WITH UPPER AUTO
+                   ACCEPT OPCAO AT 2040 WITH UPPER AUTO
                    IF OPCAO NOT = "S" AND "N"
-                       DISPLAY "Digite S ou N..."  AT 2340
+                       DISPLAY "Digite S ou N..."  AT 2040
                    ELSE
-                       DISPLAY "             "  AT 2340
+                       DISPLAY "                "  AT 2040
                    END-IF
-             END-PERFORM.
\ No newline at end of file
+             END-PERFORM.
+
+       ROT-GRAVA-LOG.
+           MOVE CodCliente  TO LOG-CODIGO.
+           MOVE LK-DATA-DIA TO LOG-DATA.
+           MOVE ANT-NOME    TO LOG-NOME-ANT.
+           MOVE NomeCliente TO LOG-NOME-NOVO.
+           MOVE ANT-CNPJ    TO LOG-CNPJ-ANT.
+           MOVE CNPJ        TO LOG-CNPJ-NOVO.
+           MOVE ANT-VC      TO LOG-VC-ANT.
+           MOVE VC          TO LOG-VC-NOVO.
+           MOVE ANT-CEP     TO LOG-CEP-ANT.
+           MOVE CEP         TO LOG-CEP-NOVO.
+           MOVE ANT-DTINI   TO LOG-DTINI-ANT.
+           MOVE DATA-INICIO-CONTR TO LOG-DTINI-NOVO.
+           MOVE ANT-DTFIM   TO LOG-DTFIM-ANT.
+           MOVE DATA-FIM-CONTR    TO LOG-DTFIM-NOVO.
+           MOVE ANT-ENDERECO TO LOG-ENDER-ANT.
+           MOVE ENDERECO     TO LOG-ENDER-NOVO.
+           MOVE ANT-CIDADE   TO LOG-CIDADE-ANT.
+           MOVE CIDADE       TO LOG-CIDADE-NOVO.
+           MOVE ANT-UF       TO LOG-UF-ANT.
+           MOVE UF           TO LOG-UF-NOVO.
+           WRITE LINHA-LOG FROM LINHA-LOG-DET.
+
+      *    Confere se outro operador alterou o mesmo registro entre
+      *    a leitura inicial e a gravação (deteccao de edicao
+      *    concorrente). A area do registro e reaproveitada para a
+      *    releitura, entao as edicoes sao salvas e restauradas.
+       ROT-VERIFICA-CONFLITO.
+           MOVE "N" TO WS-CONFLITO-ALTER.
+           MOVE CodCliente        TO SALVA-CODIGO.
+           MOVE NomeCliente       TO SALVA-NOME.
+           MOVE CNPJ              TO SALVA-CNPJ.
+           MOVE VC                TO SALVA-VC.
+           MOVE CEP               TO SALVA-CEP.
+           MOVE STATUS-CLIENTE    TO SALVA-STATUS.
+           MOVE DATA-INICIO-CONTR TO SALVA-DTINI.
+           MOVE DATA-FIM-CONTR    TO SALVA-DTFIM.
+           MOVE ENDERECO          TO SALVA-ENDERECO.
+           MOVE CIDADE            TO SALVA-CIDADE.
+           MOVE UF                TO SALVA-UF.
+
+           READ CAD-CLIENTE.
+           IF COD-OPERADOR NOT = ANT-OPERADOR
+           OR DATA-ALTERACAO NOT = ANT-DATA-ALT
+           OR STATUS-CLIENTE NOT = ANT-STATUS
+               MOVE "S" TO WS-CONFLITO-ALTER
+           END-IF.
+
+           MOVE SALVA-CODIGO      TO CodCliente.
+           MOVE SALVA-NOME        TO NomeCliente.
+           MOVE SALVA-CNPJ        TO CNPJ.
+           MOVE SALVA-VC          TO VC.
+           MOVE SALVA-CEP         TO CEP.
+           MOVE SALVA-STATUS      TO STATUS-CLIENTE.
+           MOVE SALVA-DTINI       TO DATA-INICIO-CONTR.
+           MOVE SALVA-DTFIM       TO DATA-FIM-CONTR.
+           MOVE SALVA-ENDERECO    TO ENDERECO.
+           MOVE SALVA-CIDADE      TO CIDADE.
+           MOVE SALVA-UF          TO UF.
+
+      *    Localiza a faixa de CEP que contem o CEP informado. A
+      *    chave do arquivo e o inicio da faixa, entao o START
+      *    posiciona no maior CEP-FAIXA-INI que nao seja maior que
+      *    o CEP procurado, e o READ NEXT traz essa faixa.
+       ROT-BUSCA-CEP.
+           MOVE CEP TO WS-CEP-PROCURADO.
+           MOVE "N" TO WS-CEP-ACHADO.
+           MOVE SPACES TO ENDERECO CIDADE UF.
+           MOVE CEP TO CEP-FAIXA-INI.
+           START CEPTAB KEY IS NOT GREATER THAN CEP-FAIXA-INI
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ CEPTAB NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-CEP-PROCURADO >= CEP-FAIXA-INI
+                           AND WS-CEP-PROCURADO <= CEP-FAIXA-FIM
+                               MOVE CEP-ENDERECO TO ENDERECO
+                               MOVE CEP-CIDADE   TO CIDADE
+                               MOVE CEP-UF       TO UF
+                               MOVE "S" TO WS-CEP-ACHADO
+                           END-IF
+                   END-READ
+           END-START.
+
+       ROT-VERIFICA-CNPJ-DUP.
+           MOVE "N" TO WS-CNPJ-DUP.
+           MOVE "N" TO WS-FIM-SCAN.
+           MOVE CodCliente  TO WS-COD-ATUAL.
+           MOVE NomeCliente TO WS-NOME-ATUAL.
+           MOVE CNPJ        TO WS-CNPJ-ATUAL.
+
+           MOVE ZEROS TO CodCliente.
+           START CAD-CLIENTE KEY IS NOT LESS THAN CodCliente
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-SCAN
+           END-START.
+
+           PERFORM UNTIL WS-FIM-SCAN = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-SCAN
+                   NOT AT END
+                       IF CNPJ = WS-CNPJ-ATUAL
+                       AND CodCliente NOT = WS-COD-ATUAL
+                           MOVE "S" TO WS-CNPJ-DUP
+                           MOVE "S" TO WS-FIM-SCAN
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    Restaura o registro original antes de reaplicar as
+      *    edicoes ja digitadas, pois a varredura acima reusa
+      *    a mesma area de registro do arquivo.
+           MOVE WS-COD-ATUAL TO CodCliente.
+           READ CAD-CLIENTE.
+           MOVE WS-NOME-ATUAL TO NomeCliente.
+           MOVE WS-CNPJ-ATUAL TO CNPJ.
