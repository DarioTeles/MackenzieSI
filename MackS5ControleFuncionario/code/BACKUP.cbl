@@ -0,0 +1,88 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.    	   BACKUP.
+       AUTHOR.		       DARIO.
+       DATE-WRITTEN.  	   08/08/2026.
+       ENVIRONMENT 	       DIVISION.
+       CONFIGURATION 	   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT   IS   COMMA.
+
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+               SELECT  CAD-CLIENTE ASSIGN  TO WS-CAMINHO-CAD
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CodCliente IN REG-CLIENTE
+                       ACCESS     SEQUENTIAL
+                       FILE  STATUS   COD-ERRO.
+
+               SELECT  BACKUP-CLIENTE ASSIGN  TO WS-CAMINHO-BACKUP
+                       ORGANIZATION  INDEXED
+                       RECORD  KEY  CodCliente IN REG-BACKUP
+                       ACCESS     SEQUENTIAL
+                       FILE  STATUS   COD-ERRO-BKP.
+
+       DATA            DIVISION.
+       FILE        SECTION.
+       FD          CAD-CLIENTE
+                   LABEL RECORD STANDARD.
+           COPY CADCLI.
+
+       FD          BACKUP-CLIENTE
+                   LABEL RECORD STANDARD.
+           COPY CADCLI REPLACING ==REG-CLIENTE== BY ==REG-BACKUP==.
+
+       WORKING-STORAGE SECTION.
+
+       77      COD-ERRO       PIC XX      VALUE SPACES.
+       77      COD-ERRO-BKP   PIC XX      VALUE SPACES.
+       77      WS-FIM-ARQ     PIC X       VALUE "N".
+       77      WS-CONTADOR    PIC 9(5)    VALUE ZEROS.
+       77      WS-CAMINHO-CAD PIC X(100)
+                       VALUE "C:\TEMP\CADCLIENTE.DAT".
+       77      WS-CAMINHO-BACKUP PIC X(100) VALUE SPACES.
+
+       01      WS-DATA-HOJE.
+           02 WS-ANO-HOJE     PIC 9(4).
+           02 WS-MES-HOJE     PIC 9(2).
+           02 WS-DIA-HOJE     PIC 9(2).
+
+       01      WS-NOME-BACKUP.
+           02 FILLER          PIC X(19)
+                               VALUE "C:\TEMP\CADCLIENTE_".
+           02 BKP-ANO         PIC 9(4).
+           02 BKP-MES         PIC 9(2).
+           02 BKP-DIA         PIC 9(2).
+           02 FILLER          PIC X(4)  VALUE ".DAT".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CAMINHO-CAD FROM ENVIRONMENT "CAD_CLIENTE_PATH".
+           IF WS-CAMINHO-CAD = SPACES
+               MOVE "C:\TEMP\CADCLIENTE.DAT" TO WS-CAMINHO-CAD
+           END-IF.
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WS-ANO-HOJE TO BKP-ANO.
+           MOVE WS-MES-HOJE TO BKP-MES.
+           MOVE WS-DIA-HOJE TO BKP-DIA.
+           MOVE WS-NOME-BACKUP TO WS-CAMINHO-BACKUP.
+
+           OPEN INPUT CAD-CLIENTE.
+           OPEN OUTPUT BACKUP-CLIENTE.
+
+           PERFORM UNTIL WS-FIM-ARQ = "S"
+               READ CAD-CLIENTE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-ARQ
+                   NOT AT END
+                       MOVE REG-CLIENTE TO REG-BACKUP
+                       WRITE REG-BACKUP
+                       ADD 1 TO WS-CONTADOR
+               END-READ
+           END-PERFORM.
+
+           CLOSE CAD-CLIENTE.
+           CLOSE BACKUP-CLIENTE.
+           DISPLAY "Backup gerado: " WS-CAMINHO-BACKUP.
+           DISPLAY "Registros copiados: " WS-CONTADOR.
+           GOBACK.
